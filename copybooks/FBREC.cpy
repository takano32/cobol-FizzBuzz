@@ -0,0 +1,14 @@
+      *****************************************************************
+      *    FBREC - FIZZ-BUZZ WORKING COUNTER AND RESULT LAYOUT.
+      *    SHARED BY ANY PROGRAM THAT PRODUCES OR CONSUMES THE
+      *    FIZZ-BUZZ SEQUENCE SO THE LAYOUT ONLY EXISTS ONCE.
+      *****************************************************************
+       01 CT           PIC 999 VALUE 1.
+
+      *    GENERALIZED RESULT TEXT FOR A SINGLE ITERATION, BUILT FROM
+      *    WHICHEVER DIVISOR RULES MATCH (SEE FBRULE) OR THE PLAIN
+      *    NUMBER WHEN NONE DO. SIZED FOR THE WORST CASE OF FBRULE'S
+      *    10-ENTRY TABLE ALL MATCHING ON THE SAME ITERATION (10 X
+      *    THE 8-BYTE FB-RULE-LABEL WIDTH).
+       01 FB-OUTPUT-LINE.
+           03 FB-OUTPUT-TEXT       PIC X(80) VALUE SPACES.
