@@ -0,0 +1,11 @@
+      *****************************************************************
+      *    FBRULEI - ONE RULEIN CONTROL RECORD (DIVISOR/LABEL PAIR)
+      *
+      *    COL  1- 3  DIVISOR
+      *    COL  4-11  LABEL
+      *    COL 12-80  FILLER
+      *****************************************************************
+       01 FB-RULE-IN-RECORD.
+           05 FB-RULE-IN-DIVISOR      PIC 9(3).
+           05 FB-RULE-IN-LABEL        PIC X(8).
+           05 FILLER                  PIC X(69).
