@@ -0,0 +1,19 @@
+      *****************************************************************
+      *    FBRULE - DIVISOR/LABEL RULE TABLE DRIVING THE FIZZ-BUZZ
+      *    COMPARISON. LOADED AT START OF RUN FROM DD RULEIN, OR
+      *    DEFAULTED TO THE CLASSIC 3/FIZZ, 5/BUZZ PAIR WHEN RULEIN
+      *    IS EMPTY OR NOT ALLOCATED.
+      *
+      *    FB-RULE-HITS ACCUMULATES HOW MANY TIMES EACH RULE WAS THE
+      *    ONLY RULE TO MATCH (A "FIZZ-ONLY"/"BUZZ-ONLY" STYLE COUNT),
+      *    SO THE END-OF-RUN SUMMARY CAN REPORT A PER-LABEL BREAKDOWN
+      *    NO MATTER HOW MANY RULES ARE CONFIGURED.
+      *****************************************************************
+       01 FB-RULE-TABLE.
+           05 FB-RULE-COUNT           PIC 99 VALUE 0.
+           05 FB-RULE-ENTRY OCCURS 10 TIMES
+                       INDEXED BY FB-RULE-IDX.
+               10 FB-RULE-DIVISOR     PIC 9(3).
+               10 FB-RULE-LABEL       PIC X(8).
+               10 FB-RULE-COUNTER     PIC 999 VALUE 0.
+               10 FB-RULE-HITS        PIC 9(7) VALUE 0.
