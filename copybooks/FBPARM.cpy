@@ -0,0 +1,24 @@
+      *****************************************************************
+      *    FBPARM - FIZZ-BUZZ CONTROL CARD LAYOUT (DD PARMIN)
+      *
+      *    COL  1- 5  START-CT       FIRST VALUE OF THE RUN
+      *    COL  6-10  END-CT         LAST VALUE OF THE RUN
+      *    COL 11     RESTART-FLAG   Y = RESUME FROM FBCKPT, N = FRESH
+      *    COL 12-16  CKPT-INTERVAL  RECORDS BETWEEN CHECKPOINTS
+      *                              (ZERO = NO CHECKPOINTING)
+      *    COL 17     EXTRACT-FLAG   Y = ALSO WRITE FBEXTR, N = SKIP
+      *    COL 18     EXTRACT-FMT    C = CSV, F = FIXED-WIDTH
+      *****************************************************************
+       01 FB-PARM-RECORD.
+           05 FB-PARM-START-CT        PIC 9(5).
+           05 FB-PARM-END-CT          PIC 9(5).
+           05 FB-PARM-RESTART-FLAG    PIC X.
+               88 FB-RESTART-YES      VALUE "Y".
+               88 FB-RESTART-NO       VALUE "N".
+           05 FB-PARM-CKPT-INTERVAL   PIC 9(5).
+           05 FB-PARM-EXTRACT-FLAG    PIC X.
+               88 FB-EXTRACT-YES      VALUE "Y".
+               88 FB-EXTRACT-NO       VALUE "N".
+           05 FB-PARM-EXTRACT-FMT     PIC X.
+               88 FB-EXTRACT-CSV      VALUE "C".
+               88 FB-EXTRACT-FIXED    VALUE "F".
