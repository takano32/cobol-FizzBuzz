@@ -1,35 +1,565 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FIZZ-BUZZ.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FB-PARM-FILE ASSIGN TO "PARMIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT FB-OUT-FILE ASSIGN TO "FBOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT FB-RULE-FILE ASSIGN TO "RULEIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RULE-STATUS.
+           SELECT FB-CKPT-FILE ASSIGN TO "FBCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT FB-AUDIT-FILE ASSIGN TO "FBAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT FB-EXTR-FILE ASSIGN TO "FBEXTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTR-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FB-PARM-FILE.
+       COPY FBPARM.
+
+       FD  FB-OUT-FILE.
+       01 FB-OUT-RECORD                PIC X(100).
+
+       FD  FB-RULE-FILE.
+       COPY FBRULEI.
+
+       FD  FB-CKPT-FILE.
+       01 FB-CKPT-RECORD.
+           05 FB-CKPT-CT                PIC 999.
+           05 FB-CKPT-RULE-COUNT        PIC 99.
+           05 FB-CKPT-RULE-DIVISORS     PIC 9(3) OCCURS 10 TIMES.
+           05 FB-CKPT-RULE-COUNTERS     PIC 999 OCCURS 10 TIMES.
+           05 FB-CKPT-RULE-HITS         PIC 9(7) OCCURS 10 TIMES.
+           05 FB-CKPT-MULTI-COUNT       PIC 9(7).
+           05 FB-CKPT-PLAIN-COUNT       PIC 9(7).
+           05 FB-CKPT-TOTAL-COUNT       PIC 9(7).
+
+       FD  FB-AUDIT-FILE.
+       01 FB-AUDIT-RECORD               PIC X(250).
+
+       FD  FB-EXTR-FILE.
+       01 FB-EXTR-RECORD                PIC X(100).
+       01 FB-EXTR-FIXED-RECORD REDEFINES FB-EXTR-RECORD.
+           05 FB-EXTR-FX-SEQ            PIC 9(5).
+           05 FB-EXTR-FX-DIV3           PIC X.
+           05 FB-EXTR-FX-DIV5           PIC X.
+           05 FB-EXTR-FX-LABEL          PIC X(80).
+           05 FILLER                    PIC X(13).
+
        WORKING-STORAGE SECTION.
-       01 CT           PIC 999 VALUE 1.
-       01 FZ           PIC 999 VALUE 1.
-       01 BZ           PIC 999 VALUE 1.
+       COPY FBREC.
+       COPY FBRULE.
 
-       01 FIZZBUZZ.
-           03 FIZZ     PIC X(4) VALUE "Fizz".
-           03 BUZZ     PIC X(4) VALUE "Buzz".
+       01 WS-PARM-STATUS            PIC XX VALUE SPACES.
+       01 WS-OUT-STATUS             PIC XX VALUE SPACES.
+       01 WS-RULE-STATUS            PIC XX VALUE SPACES.
+       01 WS-RULE-EOF               PIC X VALUE "N".
+           88 WS-RULE-END           VALUE "Y".
+       01 WS-CKPT-STATUS            PIC XX VALUE SPACES.
+       01 WS-CKPT-EOF               PIC X VALUE "N".
+           88 WS-CKPT-END           VALUE "Y".
+       01 WS-AUDIT-STATUS           PIC XX VALUE SPACES.
+       01 WS-RUN-STATUS             PIC X(8) VALUE "NORMAL".
+       01 WS-RUN-TIMESTAMP          PIC X(21) VALUE SPACES.
+       01 WS-EXTR-STATUS            PIC XX VALUE SPACES.
+       01 WS-EXTRACT-SWITCH         PIC X VALUE "N".
+           88 WS-EXTRACT-REQUESTED  VALUE "Y".
+       01 WS-EXTRACT-FMT            PIC X VALUE "C".
+           88 WS-EXTRACT-IS-CSV     VALUE "C".
+           88 WS-EXTRACT-IS-FIXED   VALUE "F".
+       01 WS-REQ-START-CT           PIC 9(5) VALUE 1.
+       01 WS-REQ-END-CT             PIC 9(5) VALUE 100.
+       01 WS-START-CT               PIC 999 VALUE 1.
+       01 WS-END-CT                 PIC 999 VALUE 100.
+       01 WS-CKPT-INTERVAL          PIC 9(5) VALUE 0.
+       01 WS-RESTART-SWITCH         PIC X VALUE "N".
+           88 WS-RESTART-REQUESTED  VALUE "Y".
+       01 WS-LOOP-DONE-SWITCH       PIC X VALUE "N".
+           88 WS-LOOP-DONE          VALUE "Y".
+       01 WS-ABEND-MESSAGE          PIC X(60) VALUE SPACES.
+       01 WS-EDITED-CT              PIC ZZ9.
+       01 WS-ANY-MATCH-SWITCH       PIC X VALUE "N".
+           88 WS-ANY-MATCH          VALUE "Y".
+       01 WS-CKPT-RULES-MATCH-SWITCH PIC X VALUE "Y".
+           88 WS-CKPT-RULES-MATCH   VALUE "Y".
+       01 WS-BUILD-POINTER          PIC 9(4) VALUE 1.
+       01 WS-MATCH-COUNT            PIC 9 VALUE 0.
+       01 WS-LAST-MATCH-IDX         PIC 99 VALUE 0.
+       01 WS-CKPT-RULE-SUB          PIC 99 VALUE 0.
+       01 WS-DIV3-FLAG              PIC X VALUE "N".
+       01 WS-DIV5-FLAG              PIC X VALUE "N".
+       01 WS-RUN-MODE               PIC X(7) VALUE "FRESH".
+       01 WS-RULE-LIST-TEXT         PIC X(140) VALUE SPACES.
+       01 WS-RULE-LIST-POINTER      PIC 9(4) VALUE 1.
+
+       01 WS-SUMMARY-COUNTS.
+           05 WS-MULTI-MATCH-COUNT  PIC 9(7) VALUE 0.
+           05 WS-PLAIN-COUNT        PIC 9(7) VALUE 0.
+           05 WS-TOTAL-COUNT        PIC 9(7) VALUE 0.
 
        PROCEDURE DIVISION.
        FIZZ-BUZZ-MAIN SECTION.
-           PERFORM 100 TIMES
-               IF FZ = 3 THEN
-                   IF BZ = 5 THEN
-                       DISPLAY FIZZBUZZ
-                       COMPUTE BZ = 0
-                   ELSE
-                       DISPLAY FIZZ
+           PERFORM READ-PARAMETERS
+           PERFORM VALIDATE-RANGE
+           PERFORM LOAD-RULES
+           PERFORM BUILD-RULE-LIST
+           IF WS-RESTART-REQUESTED
+               MOVE "RESTART" TO WS-RUN-MODE
+               PERFORM RESTART-FROM-CHECKPOINT
+           ELSE
+               MOVE "FRESH"   TO WS-RUN-MODE
+               PERFORM SEED-RULE-COUNTERS
+           END-IF
+           IF WS-RESTART-REQUESTED
+               OPEN EXTEND FB-OUT-FILE
+               IF WS-OUT-STATUS NOT = "00"
+                   OPEN OUTPUT FB-OUT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT FB-OUT-FILE
+           END-IF
+           IF WS-OUT-STATUS NOT = "00"
+               MOVE "UNABLE TO OPEN FBOUT" TO WS-ABEND-MESSAGE
+               PERFORM ABEND-RUN
+           END-IF
+           IF WS-RESTART-REQUESTED
+               OPEN EXTEND FB-CKPT-FILE
+               IF WS-CKPT-STATUS NOT = "00"
+                   OPEN OUTPUT FB-CKPT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT FB-CKPT-FILE
+           END-IF
+           IF WS-CKPT-STATUS NOT = "00"
+               MOVE "UNABLE TO OPEN FBCKPT" TO WS-ABEND-MESSAGE
+               PERFORM ABEND-RUN
+           END-IF
+           IF WS-EXTRACT-REQUESTED
+               IF WS-RESTART-REQUESTED
+                   OPEN EXTEND FB-EXTR-FILE
+                   IF WS-EXTR-STATUS NOT = "00"
+                       OPEN OUTPUT FB-EXTR-FILE
                    END-IF
-                   COMPUTE FZ = 0
                ELSE
-                   IF BZ = 5 THEN
-                       DISPLAY BUZZ
-                       COMPUTE BZ = 0
-                   ELSE
-                       DISPLAY CT
+                   OPEN OUTPUT FB-EXTR-FILE
+               END-IF
+               IF WS-EXTR-STATUS NOT = "00"
+                   MOVE "UNABLE TO OPEN FBEXTR" TO WS-ABEND-MESSAGE
+                   PERFORM ABEND-RUN
+               END-IF
+           END-IF
+           MOVE WS-START-CT TO CT
+           PERFORM UNTIL CT > WS-END-CT OR WS-LOOP-DONE
+               PERFORM APPLY-DIVISOR-RULES
+               PERFORM UPDATE-SUMMARY-COUNTS
+               PERFORM WRITE-REPORT-LINE
+               IF WS-EXTRACT-REQUESTED
+                   PERFORM WRITE-EXTRACT-RECORD
+               END-IF
+               IF WS-CKPT-INTERVAL > 0
+                   IF FUNCTION MOD(CT, WS-CKPT-INTERVAL) = 0
+                       PERFORM WRITE-CHECKPOINT
                    END-IF
-                END-IF
-                ADD 1 TO CT FZ BZ
+               END-IF
+      *    CT IS PIC 999 (MAX 999, THE CEILING VALIDATE-RANGE ALLOWS)
+      *    SO THE LOOP MUST STOP BEFORE INCREMENTING PAST THE LAST
+      *    VALUE IT CAN HOLD, RATHER THAN LETTING "ADD 1 TO CT" WRAP
+      *    999 BACK TO 000 AND RUN FOREVER.
+               IF CT = WS-END-CT
+                   MOVE "Y" TO WS-LOOP-DONE-SWITCH
+               ELSE
+                   ADD 1 TO CT
+               END-IF
+           END-PERFORM
+           PERFORM WRITE-SUMMARY
+           CLOSE FB-OUT-FILE
+           CLOSE FB-CKPT-FILE
+           IF WS-EXTRACT-REQUESTED
+               CLOSE FB-EXTR-FILE
+           END-IF
+           MOVE "NORMAL" TO WS-RUN-STATUS
+           PERFORM WRITE-AUDIT-RECORD
+           STOP RUN.
+
+       RESTART-FROM-CHECKPOINT SECTION.
+           MOVE "N" TO WS-CKPT-EOF
+           OPEN INPUT FB-CKPT-FILE
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "FIZZ-BUZZ: RESTART REQUESTED, NO CHECKPOINT"
+               MOVE "FRESH" TO WS-RUN-MODE
+               PERFORM SEED-RULE-COUNTERS
+           ELSE
+               PERFORM UNTIL WS-CKPT-END
+                   READ FB-CKPT-FILE
+                       AT END
+                           MOVE "Y" TO WS-CKPT-EOF
+                       NOT AT END
+                           PERFORM APPLY-CHECKPOINT-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE FB-CKPT-FILE
+           END-IF.
+
+       APPLY-CHECKPOINT-RECORD SECTION.
+      *    FB-CKPT-CT IS PIC 999, SO A CHECKPOINT TAKEN AT THE LAST
+      *    POSSIBLE VALUE (999) CANNOT BE ADVANCED ONE MORE - THAT
+      *    CONDITION MEANS THE RANGE WAS ALREADY FULLY PROCESSED
+      *    BEFORE THE PRIOR RUN STOPPED, SO THE RESTART HAS NOTHING
+      *    LEFT TO DO RATHER THAN A CT TO RESUME FROM.
+      *    THE CHECKPOINT'S RULE COUNT MUST MATCH THIS RUN'S RULEIN
+      *    BEFORE ITS PER-RULE COUNTERS/HITS ARE TRUSTED - A DIFFERENT
+      *    RULE COUNT MEANS THE RESTART IS NOT USING THE SAME RULES
+      *    THE CHECKPOINT WAS TAKEN UNDER, SO THE SAVED SLOTS NO
+      *    LONGER LINE UP WITH FB-RULE-ENTRY.
+           IF FB-CKPT-RULE-COUNT NOT = FB-RULE-COUNT
+               MOVE "CHECKPOINT RULE COUNT DOES NOT MATCH RULEIN"
+                   TO WS-ABEND-MESSAGE
+               PERFORM ABEND-RUN
+           END-IF
+           MOVE "Y" TO WS-CKPT-RULES-MATCH-SWITCH
+           PERFORM VARYING WS-CKPT-RULE-SUB FROM 1 BY 1
+                   UNTIL WS-CKPT-RULE-SUB > FB-RULE-COUNT
+               IF FB-CKPT-RULE-DIVISORS (WS-CKPT-RULE-SUB) NOT =
+                       FB-RULE-DIVISOR (WS-CKPT-RULE-SUB)
+                   MOVE "N" TO WS-CKPT-RULES-MATCH-SWITCH
+               END-IF
+           END-PERFORM
+           IF NOT WS-CKPT-RULES-MATCH
+               MOVE "CHECKPOINT RULE DIVISORS DO NOT MATCH RULEIN"
+                   TO WS-ABEND-MESSAGE
+               PERFORM ABEND-RUN
+           END-IF
+           COMPUTE WS-START-CT = FB-CKPT-CT + 1
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-LOOP-DONE-SWITCH
+                   DISPLAY "FIZZ-BUZZ: CHECKPOINT ALREADY AT "
+                       "MAXIMUM CT - RANGE ALREADY COMPLETE"
+           END-COMPUTE
+           MOVE FB-CKPT-MULTI-COUNT    TO WS-MULTI-MATCH-COUNT
+           MOVE FB-CKPT-PLAIN-COUNT    TO WS-PLAIN-COUNT
+           MOVE FB-CKPT-TOTAL-COUNT    TO WS-TOTAL-COUNT
+           PERFORM VARYING WS-CKPT-RULE-SUB FROM 1 BY 1
+                   UNTIL WS-CKPT-RULE-SUB > FB-RULE-COUNT
+               MOVE FB-CKPT-RULE-COUNTERS (WS-CKPT-RULE-SUB)
+                   TO FB-RULE-COUNTER (WS-CKPT-RULE-SUB)
+               MOVE FB-CKPT-RULE-HITS (WS-CKPT-RULE-SUB)
+                   TO FB-RULE-HITS (WS-CKPT-RULE-SUB)
+           END-PERFORM.
+
+       WRITE-CHECKPOINT SECTION.
+           MOVE ZEROS         TO FB-CKPT-RECORD
+           MOVE CT            TO FB-CKPT-CT
+           MOVE FB-RULE-COUNT TO FB-CKPT-RULE-COUNT
+           PERFORM VARYING WS-CKPT-RULE-SUB FROM 1 BY 1
+                   UNTIL WS-CKPT-RULE-SUB > FB-RULE-COUNT
+               MOVE FB-RULE-DIVISOR (WS-CKPT-RULE-SUB)
+                   TO FB-CKPT-RULE-DIVISORS (WS-CKPT-RULE-SUB)
+               MOVE FB-RULE-COUNTER (WS-CKPT-RULE-SUB)
+                   TO FB-CKPT-RULE-COUNTERS (WS-CKPT-RULE-SUB)
+               MOVE FB-RULE-HITS (WS-CKPT-RULE-SUB)
+                   TO FB-CKPT-RULE-HITS (WS-CKPT-RULE-SUB)
+           END-PERFORM
+           MOVE WS-MULTI-MATCH-COUNT   TO FB-CKPT-MULTI-COUNT
+           MOVE WS-PLAIN-COUNT         TO FB-CKPT-PLAIN-COUNT
+           MOVE WS-TOTAL-COUNT         TO FB-CKPT-TOTAL-COUNT
+           WRITE FB-CKPT-RECORD.
+
+       SEED-RULE-COUNTERS SECTION.
+      *    A FRESH RUN MAY START PARTWAY THROUGH THE SEQUENCE WHEN
+      *    START-CT IS NOT 1, SO EACH RULE'S COUNTER HAS TO BE
+      *    PHASE-ALIGNED TO START-CT RATHER THAN LEFT AT THE ZERO
+      *    LOAD-RULES GAVE IT, OR THE FIRST FEW DIVISOR CHECKS AFTER
+      *    START-CT WOULD COME OUT WRONG.
+           PERFORM VARYING FB-RULE-IDX FROM 1 BY 1
+                   UNTIL FB-RULE-IDX > FB-RULE-COUNT
+               COMPUTE FB-RULE-COUNTER (FB-RULE-IDX) =
+                   FUNCTION MOD(WS-START-CT - 1,
+                       FB-RULE-DIVISOR (FB-RULE-IDX))
+           END-PERFORM.
+
+       LOAD-RULES SECTION.
+           MOVE 0 TO FB-RULE-COUNT
+           OPEN INPUT FB-RULE-FILE
+           IF WS-RULE-STATUS = "00"
+               PERFORM UNTIL WS-RULE-END
+                   READ FB-RULE-FILE
+                       AT END
+                           MOVE "Y" TO WS-RULE-EOF
+                       NOT AT END
+                           PERFORM ADD-RULE-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE FB-RULE-FILE
+           END-IF
+           IF FB-RULE-COUNT = 0
+               PERFORM LOAD-DEFAULT-RULES
+           END-IF.
+
+       ADD-RULE-ENTRY SECTION.
+           IF FB-RULE-IN-DIVISOR = 0
+               MOVE "RULEIN ENTRY HAS A ZERO DIVISOR"
+                   TO WS-ABEND-MESSAGE
+               PERFORM ABEND-RUN
+           END-IF
+           IF FB-RULE-COUNT < 10
+               ADD 1 TO FB-RULE-COUNT
+               SET FB-RULE-IDX TO FB-RULE-COUNT
+               MOVE FB-RULE-IN-DIVISOR TO FB-RULE-DIVISOR (FB-RULE-IDX)
+               MOVE FB-RULE-IN-LABEL   TO FB-RULE-LABEL   (FB-RULE-IDX)
+               MOVE 0                  TO FB-RULE-COUNTER (FB-RULE-IDX)
+               MOVE 0                  TO FB-RULE-HITS    (FB-RULE-IDX)
+           ELSE
+               MOVE "RULEIN HAS MORE THAN 10 DIVISOR RULES"
+                   TO WS-ABEND-MESSAGE
+               PERFORM ABEND-RUN
+           END-IF.
+
+       LOAD-DEFAULT-RULES SECTION.
+           MOVE 2 TO FB-RULE-COUNT
+           SET FB-RULE-IDX TO 1
+           MOVE 3      TO FB-RULE-DIVISOR (FB-RULE-IDX)
+           MOVE "Fizz" TO FB-RULE-LABEL   (FB-RULE-IDX)
+           MOVE 0      TO FB-RULE-COUNTER (FB-RULE-IDX)
+           MOVE 0      TO FB-RULE-HITS    (FB-RULE-IDX)
+           SET FB-RULE-IDX TO 2
+           MOVE 5      TO FB-RULE-DIVISOR (FB-RULE-IDX)
+           MOVE "Buzz" TO FB-RULE-LABEL   (FB-RULE-IDX)
+           MOVE 0      TO FB-RULE-COUNTER (FB-RULE-IDX)
+           MOVE 0      TO FB-RULE-HITS    (FB-RULE-IDX).
+
+       BUILD-RULE-LIST SECTION.
+           MOVE SPACES TO WS-RULE-LIST-TEXT
+           MOVE 1      TO WS-RULE-LIST-POINTER
+           PERFORM VARYING FB-RULE-IDX FROM 1 BY 1
+                   UNTIL FB-RULE-IDX > FB-RULE-COUNT
+               PERFORM APPEND-RULE-LIST-ENTRY
+           END-PERFORM.
+
+       APPEND-RULE-LIST-ENTRY SECTION.
+           MOVE FB-RULE-DIVISOR (FB-RULE-IDX) TO WS-EDITED-CT
+           IF FB-RULE-IDX NOT = 1
+               STRING "," DELIMITED BY SIZE
+                   INTO WS-RULE-LIST-TEXT
+                   WITH POINTER WS-RULE-LIST-POINTER
+                   ON OVERFLOW
+                       MOVE "RULE LIST TEXT OVERFLOW"
+                           TO WS-ABEND-MESSAGE
+                       PERFORM ABEND-RUN
+               END-STRING
+           END-IF
+           STRING FUNCTION TRIM(WS-EDITED-CT)   DELIMITED BY SIZE
+                  "="                            DELIMITED BY SIZE
+                  FB-RULE-LABEL (FB-RULE-IDX)    DELIMITED BY SPACE
+               INTO WS-RULE-LIST-TEXT
+               WITH POINTER WS-RULE-LIST-POINTER
+               ON OVERFLOW
+                   MOVE "RULE LIST TEXT OVERFLOW"
+                       TO WS-ABEND-MESSAGE
+                   PERFORM ABEND-RUN
+           END-STRING.
+
+       APPLY-DIVISOR-RULES SECTION.
+           MOVE "N" TO WS-ANY-MATCH-SWITCH
+           MOVE 0   TO WS-MATCH-COUNT
+           MOVE 1   TO WS-BUILD-POINTER
+           MOVE SPACES TO FB-OUTPUT-TEXT
+           PERFORM VARYING FB-RULE-IDX FROM 1 BY 1
+                   UNTIL FB-RULE-IDX > FB-RULE-COUNT
+               PERFORM APPLY-ONE-RULE
+           END-PERFORM
+           IF NOT WS-ANY-MATCH
+               MOVE CT TO WS-EDITED-CT
+               MOVE WS-EDITED-CT TO FB-OUTPUT-TEXT
+           END-IF.
+
+       APPLY-ONE-RULE SECTION.
+           ADD 1 TO FB-RULE-COUNTER (FB-RULE-IDX)
+           IF FB-RULE-COUNTER (FB-RULE-IDX) =
+                   FB-RULE-DIVISOR (FB-RULE-IDX)
+               MOVE "Y" TO WS-ANY-MATCH-SWITCH
+               ADD 1 TO WS-MATCH-COUNT
+               SET WS-LAST-MATCH-IDX TO FB-RULE-IDX
+               STRING FB-RULE-LABEL (FB-RULE-IDX) DELIMITED BY SPACE
+                   INTO FB-OUTPUT-TEXT
+                   WITH POINTER WS-BUILD-POINTER
+                   ON OVERFLOW
+                       MOVE "OUTPUT TEXT OVERFLOW BUILDING LABELS"
+                           TO WS-ABEND-MESSAGE
+                       PERFORM ABEND-RUN
+               END-STRING
+               MOVE 0 TO FB-RULE-COUNTER (FB-RULE-IDX)
+           END-IF.
+
+       UPDATE-SUMMARY-COUNTS SECTION.
+           IF WS-ANY-MATCH
+               IF WS-MATCH-COUNT = 1
+                   ADD 1 TO FB-RULE-HITS (WS-LAST-MATCH-IDX)
+               ELSE
+                   ADD 1 TO WS-MULTI-MATCH-COUNT
+               END-IF
+           ELSE
+               ADD 1 TO WS-PLAIN-COUNT
+           END-IF
+           ADD 1 TO WS-TOTAL-COUNT.
+
+       WRITE-REPORT-LINE SECTION.
+           DISPLAY FB-OUTPUT-TEXT
+           MOVE SPACES TO FB-OUT-RECORD
+           MOVE FB-OUTPUT-TEXT TO FB-OUT-RECORD
+           WRITE FB-OUT-RECORD.
+
+       WRITE-SUMMARY SECTION.
+      *    A PER-RULE BREAKDOWN (E.G. FIZZ-ONLY/BUZZ-ONLY FOR THE
+      *    DEFAULT 3/5 RULES) IS REPORTED BY LABEL SO THE BREAKDOWN
+      *    STAYS MEANINGFUL NO MATTER HOW RULEIN IS CONFIGURED.
+           PERFORM VARYING FB-RULE-IDX FROM 1 BY 1
+                   UNTIL FB-RULE-IDX > FB-RULE-COUNT
+               DISPLAY "FIZZ-BUZZ SUMMARY: "
+                   FUNCTION TRIM(FB-RULE-LABEL (FB-RULE-IDX))
+                   "-ONLY=" FB-RULE-HITS (FB-RULE-IDX)
+           END-PERFORM
+           DISPLAY "FIZZ-BUZZ SUMMARY: MULTI-MATCH="
+               WS-MULTI-MATCH-COUNT
+               " PLAIN=" WS-PLAIN-COUNT
+               " TOTAL=" WS-TOTAL-COUNT
+           MOVE SPACES TO FB-OUT-RECORD
+           WRITE FB-OUT-RECORD
+           PERFORM VARYING FB-RULE-IDX FROM 1 BY 1
+                   UNTIL FB-RULE-IDX > FB-RULE-COUNT
+               PERFORM WRITE-RULE-SUMMARY-RECORD
            END-PERFORM
+           STRING "SUMMARY MULTI-MATCH=" DELIMITED BY SIZE
+                  WS-MULTI-MATCH-COUNT  DELIMITED BY SIZE
+                  " PLAIN="              DELIMITED BY SIZE
+                  WS-PLAIN-COUNT         DELIMITED BY SIZE
+                  " TOTAL="              DELIMITED BY SIZE
+                  WS-TOTAL-COUNT         DELIMITED BY SIZE
+               INTO FB-OUT-RECORD
+           END-STRING
+           WRITE FB-OUT-RECORD.
+
+       WRITE-RULE-SUMMARY-RECORD SECTION.
+           MOVE SPACES TO FB-OUT-RECORD
+           STRING "SUMMARY "                  DELIMITED BY SIZE
+                  FUNCTION TRIM(FB-RULE-LABEL (FB-RULE-IDX))
+                                               DELIMITED BY SIZE
+                  "-ONLY="                     DELIMITED BY SIZE
+                  FB-RULE-HITS (FB-RULE-IDX)   DELIMITED BY SIZE
+               INTO FB-OUT-RECORD
+           END-STRING
+           WRITE FB-OUT-RECORD.
+
+       WRITE-EXTRACT-RECORD SECTION.
+           MOVE CT TO WS-EDITED-CT
+           MOVE "N" TO WS-DIV3-FLAG
+           MOVE "N" TO WS-DIV5-FLAG
+           IF FUNCTION MOD(CT, 3) = 0
+               MOVE "Y" TO WS-DIV3-FLAG
+           END-IF
+           IF FUNCTION MOD(CT, 5) = 0
+               MOVE "Y" TO WS-DIV5-FLAG
+           END-IF
+           IF WS-EXTRACT-IS-FIXED
+               MOVE SPACES      TO FB-EXTR-RECORD
+               MOVE CT          TO FB-EXTR-FX-SEQ
+               MOVE WS-DIV3-FLAG TO FB-EXTR-FX-DIV3
+               MOVE WS-DIV5-FLAG TO FB-EXTR-FX-DIV5
+               MOVE FB-OUTPUT-TEXT   TO FB-EXTR-FX-LABEL
+           ELSE
+               MOVE SPACES TO FB-EXTR-RECORD
+               STRING FUNCTION TRIM(WS-EDITED-CT) DELIMITED BY SIZE
+                      ","                      DELIMITED BY SIZE
+                      WS-DIV3-FLAG             DELIMITED BY SIZE
+                      ","                      DELIMITED BY SIZE
+                      WS-DIV5-FLAG             DELIMITED BY SIZE
+                      ","                      DELIMITED BY SIZE
+                      FUNCTION TRIM(FB-OUTPUT-TEXT) DELIMITED BY SIZE
+                   INTO FB-EXTR-RECORD
+               END-STRING
+           END-IF
+           WRITE FB-EXTR-RECORD.
+
+       WRITE-AUDIT-RECORD SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+           OPEN EXTEND FB-AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT FB-AUDIT-FILE
+           END-IF
+           MOVE SPACES TO FB-AUDIT-RECORD
+           STRING WS-RUN-TIMESTAMP(1:14)          DELIMITED BY SIZE
+                  " MODE="                       DELIMITED BY SIZE
+                  WS-RUN-MODE                    DELIMITED BY SPACE
+                  " RANGE="                      DELIMITED BY SIZE
+                  WS-REQ-START-CT                DELIMITED BY SIZE
+                  "-"                            DELIMITED BY SIZE
+                  WS-REQ-END-CT                  DELIMITED BY SIZE
+                  " RULES="                      DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-RULE-LIST-TEXT) DELIMITED BY SIZE
+                  " RECS="                       DELIMITED BY SIZE
+                  WS-TOTAL-COUNT                 DELIMITED BY SIZE
+                  " STATUS="                     DELIMITED BY SIZE
+                  WS-RUN-STATUS                  DELIMITED BY SIZE
+               INTO FB-AUDIT-RECORD
+           END-STRING
+           WRITE FB-AUDIT-RECORD
+           CLOSE FB-AUDIT-FILE.
+
+       READ-PARAMETERS SECTION.
+           OPEN INPUT FB-PARM-FILE
+           IF WS-PARM-STATUS NOT = "00"
+               DISPLAY "FIZZ-BUZZ: PARMIN NOT AVAILABLE - DEFAULT 1-100"
+           ELSE
+               READ FB-PARM-FILE
+                   AT END
+                       DISPLAY "FIZZ-BUZZ: PARMIN EMPTY - DEFAULT 1-100"
+                   NOT AT END
+                       MOVE FB-PARM-START-CT      TO WS-REQ-START-CT
+                       MOVE FB-PARM-END-CT        TO WS-REQ-END-CT
+                       MOVE FB-PARM-RESTART-FLAG  TO WS-RESTART-SWITCH
+                       MOVE FB-PARM-CKPT-INTERVAL TO WS-CKPT-INTERVAL
+                       MOVE FB-PARM-EXTRACT-FLAG  TO WS-EXTRACT-SWITCH
+                       IF FB-EXTRACT-FIXED
+                           MOVE "F" TO WS-EXTRACT-FMT
+                       ELSE
+                           MOVE "C" TO WS-EXTRACT-FMT
+                       END-IF
+               END-READ
+               CLOSE FB-PARM-FILE
+           END-IF.
+
+       VALIDATE-RANGE SECTION.
+           IF WS-REQ-START-CT > 999 OR WS-REQ-END-CT > 999
+               MOVE "RANGE EXCEEDS PIC 999 CAPACITY OF CT"
+                   TO WS-ABEND-MESSAGE
+               PERFORM ABEND-RUN
+           END-IF
+           IF WS-REQ-START-CT = 0
+               MOVE "START-CT MUST BE GREATER THAN ZERO"
+                   TO WS-ABEND-MESSAGE
+               PERFORM ABEND-RUN
+           END-IF
+           IF WS-REQ-START-CT > WS-REQ-END-CT
+               MOVE "START-CT IS GREATER THAN END-CT"
+                   TO WS-ABEND-MESSAGE
+               PERFORM ABEND-RUN
+           END-IF
+           MOVE WS-REQ-START-CT TO WS-START-CT
+           MOVE WS-REQ-END-CT   TO WS-END-CT.
+
+       ABEND-RUN SECTION.
+           DISPLAY "FIZZ-BUZZ ABEND: " WS-ABEND-MESSAGE
+           MOVE "ABEND" TO WS-RUN-STATUS
+           PERFORM WRITE-AUDIT-RECORD
+           MOVE 16 TO RETURN-CODE
            STOP RUN.
