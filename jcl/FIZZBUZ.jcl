@@ -0,0 +1,30 @@
+//FIZZBUZ  JOB  (ACCTNO),'FIZZ-BUZZ RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* RUNS THE FIZZ-BUZZ SEQUENCE PROGRAM FOR THE RANGE AND RULES
+//* GIVEN IN PARMIN/RULEIN, THEN CHECKS FOR NORMAL COMPLETION
+//* BEFORE ANY DOWNSTREAM STEPS ARE ALLOWED TO RUN.
+//*****************************************************************
+//STEP010  EXEC PGM=FIZZBUZZ
+//STEPLIB  DD DSN=PROD.FIZZBUZ.LOADLIB,DISP=SHR
+//PARMIN   DD DSN=PROD.FIZZBUZ.PARMIN,DISP=SHR
+//RULEIN   DD DSN=PROD.FIZZBUZ.RULEIN,DISP=SHR
+//FBOUT    DD DSN=PROD.FIZZBUZ.REPORT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//FBCKPT   DD DSN=PROD.FIZZBUZ.CKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=156,BLKSIZE=0)
+//FBAUDIT  DD DSN=PROD.FIZZBUZ.AUDIT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=250,BLKSIZE=0)
+//FBEXTR   DD DSN=PROD.FIZZBUZ.EXTRACT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//* IF STEP010 DID NOT COMPLETE NORMALLY (RC>4), SKIP THE
+//* RESTART CLEANUP STEP SO THE CHECKPOINT DATASET IS PRESERVED
+//* FOR THE NEXT RESTART ATTEMPT.
+//STEP020  EXEC PGM=IEFBR14,COND=(0,NE,STEP010)
+//FBCKPT   DD DSN=PROD.FIZZBUZ.CKPT,DISP=(OLD,DELETE,KEEP)
